@@ -1,6 +1,5 @@
       *TO-DO - Arrumar Tela Inclusao
       *Arrumar espaço "Continua S/N" as vezes não limpa o texto anterior
-      *Implementar Consulta por Descricao
 
        Identification Division.
        Program-Id. MOVIM.
@@ -15,10 +14,22 @@
               SELECT MOVIM ASSIGN TO DISK
               ORGANIZATION INDEXED
               ACCESS MODE DYNAMIC
-              RECORD KEY CODIGO-BEM
+              RECORD KEY Chaves
+              ALTERNATE RECORD KEY CODIGO-BEM WITH DUPLICATES
               ALTERNATE RECORD KEY CODIGO-LOCAL WITH DUPLICATES
               FILE STATUS ARQST.
 
+              SELECT ARQ-BEM ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-BEM
+              ALTERNATE RECORD KEY DESC-BEM-M WITH DUPLICATES
+              FILE STATUS ARQST-BEM.
+
+              SELECT ARQ-LST ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-LST.
+
 
        data division.
        file section.
@@ -27,20 +38,78 @@
        01 reg-his.
            02 Chaves.
                03 CODIGO-BEM     pic 9(06).
+               03 NUM-MOVIMENTO  pic 9(04).
            02 CODIGO-LOCAL       pic 9(04).
            02 DT-MOVIMENTO       pic 9(08).
            02 STATUS-MOV         PIC 9(01).
 
+       fd  ARQ-LST LABEL RECORD STANDARD
+       value of file-id is "LISTMOV.TXT".
+       01 LINHA-RELATORIO.
+           02 LR-BEM         PIC 9(06).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 LR-LOCAL       PIC 9(04).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 LR-DATA        PIC 9(08).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 LR-STATUS      PIC 9(01).
+           02 FILLER         PIC X(52) VALUE SPACES.
+
+       fd  ARQ-BEM LABEL RECORD STANDARD
+       value of file-id is "BENS.DAT".
+       01 reg-bem-m.
+           02 RECKEY-BEM.
+               03 CODIGO-BEM-M     pic 9(06).
+           02 DESC-BEM-M           pic x(30).
+           02 DT-AQUISICAO-M       pic 9(08).
+           02 VALOR-AQUISICAO-M    pic 9(09)v99.
+           02 CODIGO-LOCAL-M       pic 9(04).
+           02 CODIGO-DEPTO-M       pic 9(04).
+           02 CODIGO-TIPO-M        pic 9(04).
+
 
        WORKING-STORAGE SECTION.
 
        01 reg-his-E.
            02 Chaves-e.
                03 CODIGO-BEM-E     pic 9(06).
+               03 NUM-MOVIMENTO-E  pic 9(04).
            02 CODIGO-LOCAL-E       pic 9(04).
            02 DT-MOVIMENTO-E       pic 9(08).
+           02 DT-MOVIMENTO-E-R redefines DT-MOVIMENTO-E.
+               03 DIA-MOV   pic 99.
+               03 MES-MOV   pic 99.
+               03 ANO-MOV   pic 9999.
            02 STATUS-MOV-E         PIC 9(01).
 
+       01 arqst-bem      pic x(2).
+       01 maior-num-mov  pic 9(04) value zeros.
+       01 arqst-lst      pic x(2).
+
+       01 total-registros     pic 9(06) value zeros.
+       01 linhas-pagina       pic 9(03) value zeros.
+       01 num-pagina          pic 9(03) value zeros.
+       01 max-linhas-pagina   pic 9(03) value 20.
+       01 linha-aux           pic x(80).
+
+       01 op-pesquisa         pic x(1) value spaces.
+       01 desc-bem-e          pic x(30) value spaces.
+
+       01 tab-trilha.
+           02 tab-mov occurs 500 times indexed by i-tr.
+               03 tt-num-movimento  pic 9(04).
+               03 tt-codigo-local   pic 9(04).
+               03 tt-dt-movimento   pic 9(08).
+               03 tt-status-mov     pic 9(01).
+       01 qtd-trilha          pic 9(04) value zeros.
+       01 codigo-bem-trilha   pic 9(06) value zeros.
+       01 j-tr                pic 9(04) value zeros.
+       01 tmp-trilha.
+           02 tmp-num    pic 9(04).
+           02 tmp-local  pic 9(04).
+           02 tmp-data   pic 9(08).
+           02 tmp-status pic 9(01).
+
 
 
        01 data-sis.
@@ -62,6 +131,32 @@
           02 filler pic x(10) value "Dezembro".
        01 tabela-meses redefines desmes.
            02 mes-t pic x(10) occurs 12 times.
+       01 desstatus.
+          02 filler pic x(15) value "Transferencia".
+          02 filler pic x(15) value "Baixa".
+          02 filler pic x(15) value "Manutencao".
+       01 tabela-status redefines desstatus.
+           02 status-t pic x(15) occurs 3 times.
+       01 diasmes.
+          02 filler pic 99 value 31.
+          02 filler pic 99 value 28.
+          02 filler pic 99 value 31.
+          02 filler pic 99 value 30.
+          02 filler pic 99 value 31.
+          02 filler pic 99 value 30.
+          02 filler pic 99 value 31.
+          02 filler pic 99 value 31.
+          02 filler pic 99 value 30.
+          02 filler pic 99 value 31.
+          02 filler pic 99 value 30.
+          02 filler pic 99 value 31.
+       01 tabela-diasmes redefines diasmes.
+           02 diasmes-t pic 99 occurs 12 times.
+
+       01 data-valida      pic x(1) value "S".
+       01 max-dia-mes      pic 99   value zeros.
+       01 dt-mov-comp      pic 9(08) value zeros.
+       01 data-sis-comp    pic 9(08) value zeros.
        01 arqst        pic x(2).
        01 op           pic x(1) value spaces.
        01 salva        pic x(1) value spaces.
@@ -79,7 +174,9 @@
           02 line 8 col 40 VALUE "2 - Exclusao de Bem".
           02 line 9 col 40 VALUE "3 - Consulta por codigo".
           02 line 10 col 3 VALUE "4 - Listagem do Movimento".
-          02 line 13 col 20 value "5 - Sair ".
+          02 line 10 col 40 VALUE "5 - Consulta por Descricao/Local".
+          02 line 11 col 3 VALUE "6 - Trilha/Localizacao do Bem".
+          02 line 13 col 20 value "7 - Sair ".
           02 Line 18 col 5 value "Digite Sua Escolha".
        01 Tela-inclusao.
           02 line 2 col 2 value "Santos,    de            de     .".
@@ -96,6 +193,7 @@
           02 line 4 col 25 value "Controle de Patrimonio".
           02 line 5 col 20 value "EXCLUSAO DE BEMS" highlight.
           02 line 9 col 3 VALUE "Codigo do BEM".
+          02 line 13 col 3 VALUE "Numero do Movimento".
        01 Tela-consulta.
           02 line 2 col 2 value "Santos,    de            de     .".
           02 line 4 col 30 value "Nome da Empresa".
@@ -105,6 +203,7 @@
           02 line 11 col 3 VALUE "Codigo do Local".
           02 line 9 col 45 VALUE "Data de Movimentação".
           02 line 11 col 45 VALUE "Estatus da Movimentação".
+          02 line 13 col 3 VALUE "Numero do Movimento".
 
        01 MENSAGENS.
            02 line 21 col 10 value "ERRO: Valor Invalido".
@@ -115,7 +214,7 @@
       *-----------------------------------------------------------------
        Inicio.
            Perform abre-arq.
-           Perform abertura until op = "5".
+           Perform abertura until op = "7".
            exit program.
       *-----------------------------------------------------------------
        sai.
@@ -124,13 +223,22 @@
        abre-arq.
 
                   OPEN I-O MOVIM.
-           IF ARQST NOT = "00"
-               DISPLAY "ERRO DE ABERTURA"
-               STOP " "
-               CLOSE MOVIM
-               OPEN OUTPUT MOVIM
-               CLOSE MOVIM
-               OPEN I-O MOVIM.
+           EVALUATE ARQST
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT MOVIM
+                   CLOSE MOVIM
+                   OPEN I-O MOVIM
+               WHEN OTHER
+                   DISPLAY "ERRO DE ABERTURA - HISTOR.DAT: " ARQST
+                   STOP RUN
+           END-EVALUATE.
+
+           OPEN INPUT ARQ-BEM.
+           IF ARQST-BEM NOT = "00" AND ARQST-BEM NOT = "35"
+               DISPLAY "ERRO DE ABERTURA - BENS.DAT: " ARQST-BEM
+               STOP RUN.
 
       *-----------------------------------------------------------------
        abertura.
@@ -153,6 +261,10 @@
            when "4"
                perform listagem until op-continua = "n" or "N"
            when "5"
+               perform consulta-descricao until op-continua = "n" or "N"
+           when "6"
+               perform trilha-do-bem until op-continua = "n" or "N"
+           when "7"
                perform sai.
       *-----------------------------------------------------------------
        mostra-data.
@@ -178,7 +290,7 @@
       *-----------------------------------------------------------------
        inicializar.
            move spaces to op op-continua salva.
-           move zeros to  CODIGO-BEM-E.
+           move zeros to  CODIGO-BEM-E NUM-MOVIMENTO-E.
            move zeros to  CODIGO-LOCAL-E.
            move zeros to  DT-MOVIMENTO-E.
            move zeros to  STATUS-MOV-E.
@@ -187,6 +299,7 @@
       *-----------------------------------------------------------------
        recebe-dados.
            perform testa-codbem    until CODIGO-BEM-E not = zeros.
+           perform proximo-num-movimento.
            perform testa-local     until CODIGO-LOCAL-E not = zeros.
            perform testa-mov  until DT-MOVIMENTO-E  not = zeros.
            perform testa-status       until STATUS-MOV-E  not = zeros.
@@ -200,14 +313,35 @@
                 display "Digite um codigo diferente de zero." at 2321
                 set wigual to 0
            else
-                move CODIGO-BEM-E to CODIGO-BEM
-                read MOVIM not invalid key perform ja-cadastrado.
+                move CODIGO-BEM-E to CODIGO-BEM-M
+                read ARQ-BEM invalid key
+                     display espaco at 2321
+                     display "Bem nao cadastrado." at 2321
+                     set wigual to 0
+                not invalid key
+                     move CODIGO-BEM-E to CODIGO-BEM
+                end-read.
 
-       ja-cadastrado.
-           display espaco at 2321
-           display "Codigo ja  cadastrado" at 2321
-           set wigual to 0
-           perform testa-codbem.
+      *-----------------------------------------------------------------
+       proximo-num-movimento.
+           move CODIGO-BEM-E to CODIGO-BEM
+           move zeros to maior-num-mov
+           start MOVIM key is = CODIGO-BEM invalid key
+                continue
+           not invalid key
+                perform until arqst not = "00"
+                    read MOVIM next record
+                        at end move "10" to arqst
+                        not at end
+                            if CODIGO-BEM = CODIGO-BEM-E
+                                move NUM-MOVIMENTO to maior-num-mov
+                            else
+                                move "10" to arqst
+                            end-if
+                    end-read
+                end-perform
+           end-start.
+           add 1 to maior-num-mov giving NUM-MOVIMENTO-E.
 
 
        testa-local.
@@ -218,18 +352,50 @@
                 display espaco at 2321.
 
        testa-mov.
-           accept DT-MOVIMENTO-E at 0966
-           if DT-MOVIMENTO-E = "00/00/0000" then
-                display "Digite a data." at 2321
+           accept DT-MOVIMENTO-E at 0966.
+           move "S" to data-valida.
+           if MES-MOV < 1 or MES-MOV > 12
+                move "N" to data-valida
+           end-if.
+           if data-valida = "S"
+                move diasmes-t(MES-MOV) to max-dia-mes
+                if MES-MOV = 2 and
+                   ( (ANO-MOV / 4 * 4 = ANO-MOV and
+                      ANO-MOV / 100 * 100 not = ANO-MOV)
+                     or ANO-MOV / 400 * 400 = ANO-MOV )
+                     move 29 to max-dia-mes
+                end-if
+                if DIA-MOV < 1 or DIA-MOV > max-dia-mes
+                     move "N" to data-valida
+                end-if
+                if ANO-MOV < 1900
+                     move "N" to data-valida
+                end-if
+           end-if.
+           if data-valida = "S"
+                perform mostra-data
+                compute dt-mov-comp = ANO-MOV * 10000 + MES-MOV * 100
+                                       + DIA-MOV
+                compute data-sis-comp = ano * 10000 + mes * 100 + dia
+                if dt-mov-comp > data-sis-comp
+                     move "N" to data-valida
+                end-if
+           end-if.
+           if data-valida = "N" then
+                display "Data invalida ou posterior a hoje." at 2321
+                move zeros to DT-MOVIMENTO-E
                 else
                 display espaco at 2321.
 
        testa-status.
            accept STATUS-MOV-E at 1166
-           if STATUS-MOV-E = zeros then
-                display "Digite o Estatus." at 2321
+           if STATUS-MOV-E = zeros or STATUS-MOV-E > 3 then
+                display espaco at 1170
+                move zeros to STATUS-MOV-E
+                display "Digite o Estatus (1-3)." at 2321
                 else
-                display espaco at 2321.
+                display espaco at 2321
+                display status-t(STATUS-MOV-E) at 1170.
 
 
        grava.
@@ -286,13 +452,15 @@
            perform inicializar.
            perform mostra-data.
            accept CODIGO-BEM-E at 0832.
+           accept NUM-MOVIMENTO-E at 1232.
            move CODIGO-BEM-E to CODIGO-BEM.
-           read MOVIM key is CODIGO-BEM invalid key
+           move NUM-MOVIMENTO-E to NUM-MOVIMENTO.
+           read MOVIM key is Chaves invalid key
                 display "Registro nao encontrado" at 2320
-                move 1 to wigual
-                stop " ".
+           end-read.
            if arqst = "00" then
               display espaco at 0832
+              display espaco at 1232
               perform mostra-tela.
 
 
@@ -303,6 +471,8 @@
            display CODIGO-LOCAL-E at 1126.
            display DT-MOVIMENTO-E at 0966.
            display STATUS-MOV-E  at 1336.
+           if STATUS-MOV-E > zeros and STATUS-MOV-E < 4
+                display status-t(STATUS-MOV-E) at 1340.
 
 
        altera-dados.
@@ -314,12 +484,263 @@
 
 
        listagem.
-       perform inicializar.
+           display erase at 0101.
+           display "LISTAGEM DO MOVIMENTO" at 0130 with highlight.
+           move zeros to total-registros linhas-pagina num-pagina.
+           open output ARQ-LST.
+           if arqst-lst not = "00"
+                display "Nao foi possivel gerar o relatorio." at 2321
+           else
+                move zeros to Chaves
+                start MOVIM key is not less than Chaves invalid key
+                     move "10" to arqst
+                end-start
+                perform cabecalho-relatorio
+                perform until arqst not = "00"
+                     read MOVIM next record
+                          at end
+                               move "10" to arqst
+                          not at end
+                               add 1 to total-registros
+                               perform escreve-linha
+                               add 1 to linhas-pagina
+                               if linhas-pagina >= max-linhas-pagina
+                                    perform cabecalho-relatorio
+                               end-if
+                     end-read
+                end-perform
+                perform rodape-relatorio
+                close ARQ-LST
+                display "Relatorio gravado em LISTMOV.TXT" at 0930
+                display "Total de registros: " at 1030
+                display total-registros at 1052
+           end-if.
+           move "n" to op-continua.
+      *-----------------------------------------------------------------
+       cabecalho-relatorio.
+           add 1 to num-pagina.
+           move zeros to linhas-pagina.
+           move spaces to linha-aux.
+           string "LISTAGEM DO MOVIMENTO - PAGINA " num-pagina
+                delimited by size into linha-aux.
+           write LINHA-RELATORIO from linha-aux.
+           move "CODBEM  LOCAL   DT-MOVIMENTO   STATUS" to linha-aux.
+           write LINHA-RELATORIO from linha-aux.
+      *-----------------------------------------------------------------
+       escreve-linha.
+           move spaces to LINHA-RELATORIO.
+           move CODIGO-BEM to LR-BEM.
+           move CODIGO-LOCAL to LR-LOCAL.
+           move DT-MOVIMENTO to LR-DATA.
+           move STATUS-MOV to LR-STATUS.
+           write LINHA-RELATORIO.
+      *-----------------------------------------------------------------
+       rodape-relatorio.
+           move spaces to linha-aux.
+           string "TOTAL DE REGISTROS: " total-registros
+                delimited by size into linha-aux.
+           write LINHA-RELATORIO from linha-aux.
+      *-----------------------------------------------------------------
+       consulta-descricao.
+           perform inicializar.
+           display erase at 0101.
+           display Tela-consulta at 0101.
+           display "Consulta por Descricao/Local" at 0730 with highlight.
+           move spaces to op-pesquisa.
+           display "Pesquisar por (1)Descricao (2)Local:" at 1803.
+           accept op-pesquisa at 1850.
+           evaluate op-pesquisa
+                when "1"
+                     perform consulta-por-descricao-bem
+                when "2"
+                     perform consulta-por-local
+                when other
+                     display "Opcao invalida." at 2321
+           end-evaluate.
+           perform continua.
+      *-----------------------------------------------------------------
+       consulta-por-descricao-bem.
+           display espaco at 2321.
+           display "Descricao do Bem:" at 1803.
+           move spaces to desc-bem-e.
+           accept desc-bem-e at 1825.
+           move desc-bem-e to DESC-BEM-M.
+           move zeros to wigual.
+           start ARQ-BEM key is = DESC-BEM-M invalid key
+                display "Bem nao encontrado." at 2321
+                move 1 to wigual
+           end-start.
+           perform until wigual = 1
+                read ARQ-BEM next record
+                     at end
+                          move 1 to wigual
+                     not at end
+                          if DESC-BEM-M not = desc-bem-e
+                               move 1 to wigual
+                          else
+                               move CODIGO-BEM-M to CODIGO-BEM-E
+                               perform browse-movimentos-do-bem
+                          end-if
+                end-read
+           end-perform.
+      *-----------------------------------------------------------------
+       consulta-por-local.
+           display espaco at 2321.
+           display "Codigo do Local:" at 1803.
+           move zeros to CODIGO-LOCAL-E.
+           accept CODIGO-LOCAL-E at 1821.
+           move CODIGO-LOCAL-E to CODIGO-LOCAL.
+           move zeros to wigual.
+           start MOVIM key is = CODIGO-LOCAL invalid key
+                display "Nenhum movimento para esse local." at 2321
+                move 1 to wigual
+           end-start.
+           perform until wigual = 1
+                read MOVIM next record
+                     at end
+                          move 1 to wigual
+                     not at end
+                          if CODIGO-LOCAL not = CODIGO-LOCAL-E
+                               move 1 to wigual
+                          else
+                               perform exibe-movimento-encontrado
+                          end-if
+                end-read
+           end-perform.
+      *-----------------------------------------------------------------
+       browse-movimentos-do-bem.
+           move CODIGO-BEM-E to CODIGO-BEM.
+           move zeros to wigual.
+           start MOVIM key is = CODIGO-BEM invalid key
+                move 1 to wigual
+           end-start.
+           perform until wigual = 1
+                read MOVIM next record
+                     at end
+                          move 1 to wigual
+                     not at end
+                          if CODIGO-BEM not = CODIGO-BEM-E
+                               move 1 to wigual
+                          else
+                               perform exibe-movimento-encontrado
+                          end-if
+                end-read
+           end-perform.
+      *-----------------------------------------------------------------
+       exibe-movimento-encontrado.
            move reg-his to reg-his-E.
+           display espaco at 2321.
            display CODIGO-BEM-E at 0926.
            display CODIGO-LOCAL-E at 1126.
            display DT-MOVIMENTO-E at 0966.
-           display STATUS-MOV-E  at 1336.
+           display STATUS-MOV-E at 1336.
+           if STATUS-MOV-E > zeros and STATUS-MOV-E < 4
+                display status-t(STATUS-MOV-E) at 1340.
+           display "Proximo registro <ENTER>" at 2321.
+           accept salva at 2360.
+      *-----------------------------------------------------------------
+       trilha-do-bem.
+           display erase at 0101.
+           display Tela-consulta at 0101.
+           display "Trilha/Localizacao Atual do Bem" at 0722
+                with highlight.
+           move zeros to CODIGO-BEM-E.
+           accept CODIGO-BEM-E at 0926.
+           move CODIGO-BEM-E to codigo-bem-trilha.
+           move zeros to qtd-trilha.
+           perform carrega-trilha.
+           if qtd-trilha = zeros
+                display "Nenhum movimento para esse bem." at 2321
+           else
+                perform ordena-trilha
+                perform exibe-trilha
+                perform exibe-localizacao-atual
+           end-if.
+           move "n" to op-continua.
+      *-----------------------------------------------------------------
+       carrega-trilha.
+           move codigo-bem-trilha to CODIGO-BEM.
+           move zeros to wigual.
+           start MOVIM key is = CODIGO-BEM invalid key
+                move 1 to wigual
+           end-start.
+           perform until wigual = 1
+                read MOVIM next record
+                     at end
+                          move 1 to wigual
+                     not at end
+                          if CODIGO-BEM not = codigo-bem-trilha
+                               move 1 to wigual
+                          else
+                               if qtd-trilha < 500
+                                    add 1 to qtd-trilha
+                                    move NUM-MOVIMENTO to
+                                         tt-num-movimento(qtd-trilha)
+                                    move CODIGO-LOCAL to
+                                         tt-codigo-local(qtd-trilha)
+                                    move DT-MOVIMENTO to
+                                         tt-dt-movimento(qtd-trilha)
+                                    move STATUS-MOV to
+                                         tt-status-mov(qtd-trilha)
+                               end-if
+                          end-if
+                end-read
+           end-perform.
+      *-----------------------------------------------------------------
+       ordena-trilha.
+           perform varying i-tr from 1 by 1
+                until i-tr >= qtd-trilha
+                perform varying j-tr from 1 by 1
+                     until j-tr > (qtd-trilha - i-tr)
+                     if tt-dt-movimento(j-tr) >
+                        tt-dt-movimento(j-tr + 1)
+                          perform troca-trilha
+                     end-if
+                end-perform
+           end-perform.
+      *-----------------------------------------------------------------
+       troca-trilha.
+           move tt-num-movimento(j-tr)  to tmp-num.
+           move tt-codigo-local(j-tr)   to tmp-local.
+           move tt-dt-movimento(j-tr)   to tmp-data.
+           move tt-status-mov(j-tr)     to tmp-status.
+           move tt-num-movimento(j-tr + 1) to tt-num-movimento(j-tr).
+           move tt-codigo-local(j-tr + 1)  to tt-codigo-local(j-tr).
+           move tt-dt-movimento(j-tr + 1)  to tt-dt-movimento(j-tr).
+           move tt-status-mov(j-tr + 1)    to tt-status-mov(j-tr).
+           move tmp-num    to tt-num-movimento(j-tr + 1).
+           move tmp-local  to tt-codigo-local(j-tr + 1).
+           move tmp-data   to tt-dt-movimento(j-tr + 1).
+           move tmp-status to tt-status-mov(j-tr + 1).
+      *-----------------------------------------------------------------
+       exibe-trilha.
+           perform varying i-tr from 1 by 1 until i-tr > qtd-trilha
+                move codigo-bem-trilha to CODIGO-BEM-E
+                move tt-num-movimento(i-tr) to NUM-MOVIMENTO-E
+                move tt-codigo-local(i-tr) to CODIGO-LOCAL-E
+                move tt-dt-movimento(i-tr) to DT-MOVIMENTO-E
+                move tt-status-mov(i-tr) to STATUS-MOV-E
+                display espaco at 2321
+                display CODIGO-BEM-E at 0926
+                display CODIGO-LOCAL-E at 1126
+                display DT-MOVIMENTO-E at 0966
+                display STATUS-MOV-E at 1336
+                if STATUS-MOV-E > zeros and STATUS-MOV-E < 4
+                     display status-t(STATUS-MOV-E) at 1340
+                end-if
+                display "Proximo registro <ENTER>" at 2321
+                accept salva at 2360
+           end-perform.
+      *-----------------------------------------------------------------
+       exibe-localizacao-atual.
+           move tt-codigo-local(qtd-trilha) to CODIGO-LOCAL-E.
+           move tt-dt-movimento(qtd-trilha) to DT-MOVIMENTO-E.
+           move tt-status-mov(qtd-trilha) to STATUS-MOV-E.
+           display espaco at 2321.
+           display "Localizacao atual do bem:" at 1803.
+           display CODIGO-LOCAL-E at 1829.
+           display "Data do ultimo movimento:" at 1903.
+           display DT-MOVIMENTO-E at 1929.
 
        end program MOVIM.
        
\ No newline at end of file
