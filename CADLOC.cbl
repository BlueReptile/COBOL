@@ -16,6 +16,30 @@
               ALTERNATE RECORD KEY DESC-LOCAL WITH DUPLICATES
               FILE STATUS ARQST.
 
+              SELECT ARQ-DEP ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-DEP
+              FILE STATUS ARQST-DEP.
+
+              SELECT ARQ-HIS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CHAVES-HIS
+              ALTERNATE RECORD KEY CODIGO-BEM-HIS WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-LOCAL-HIS WITH DUPLICATES
+              FILE STATUS ARQST-HIS.
+
+              SELECT ARQ-BEM ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-BEM
+              FILE STATUS ARQST-BEM.
+
+              SELECT ARQ-LOG ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-LOG.
+
       *=========================================================================*
        DATA DIVISION.
        FILE SECTION.
@@ -28,6 +52,57 @@
                02 AREA-LOCAL            PIC 9(05).
                02 CODIGO-DEPTO          PIC 9(04).
 
+       FD  ARQ-DEP LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DEPTO.DAT".
+           01  REG-DEPTO-M.
+               02 RECKEY-DEP.
+                   03 CODIGO-DEPTO-M       PIC 9(04).
+               02 DESC-DEPTO-M          PIC X(30).
+               02 RESPONSAVEL-DEPTO-M    PIC X(30).
+
+       FD  ARQ-HIS LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HISTOR.DAT  ".
+           01  REG-HIS-M.
+               02 CHAVES-HIS.
+                   03 CODIGO-BEM-HIS        PIC 9(06).
+                   03 NUM-MOVIMENTO-HIS     PIC 9(04).
+               02 CODIGO-LOCAL-HIS      PIC 9(04).
+               02 DT-MOVIMENTO-HIS      PIC 9(08).
+               02 STATUS-MOV-HIS        PIC 9(01).
+
+       FD  ARQ-BEM LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "BENS.DAT".
+           01  REG-BEM-M.
+               02 RECKEY-BEM.
+                   03 CODIGO-BEM-M          PIC 9(06).
+               02 DESC-BEM-M            PIC X(30).
+               02 DT-AQUISICAO-M        PIC 9(08).
+               02 VALOR-AQUISICAO-M     PIC 9(09)V99.
+               02 CODIGO-LOCAL-BEM      PIC 9(04).
+               02 CODIGO-DEPTO-BEM      PIC 9(04).
+               02 CODIGO-TIPO-BEM       PIC 9(04).
+
+       FD  ARQ-LOG LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "LOCLOG.DAT".
+           01  REG-LOG.
+               02 LOG-OPERACAO          PIC X(01).
+               02 FILLER                PIC X(01) VALUE SPACE.
+               02 LOG-DATA              PIC 9(08).
+               02 FILLER                PIC X(01) VALUE SPACE.
+               02 LOG-CODIGO-LOCAL      PIC 9(04).
+               02 FILLER                PIC X(01) VALUE SPACE.
+               02 LOG-DESC-ANTERIOR     PIC X(30).
+               02 FILLER                PIC X(01) VALUE SPACE.
+               02 LOG-DESC-NOVA         PIC X(30).
+               02 FILLER                PIC X(01) VALUE SPACE.
+               02 LOG-AREA-ANTERIOR     PIC 9(05).
+               02 FILLER                PIC X(01) VALUE SPACE.
+               02 LOG-AREA-NOVA         PIC 9(05).
+               02 FILLER                PIC X(01) VALUE SPACE.
+               02 LOG-DEPTO-ANTERIOR    PIC 9(04).
+               02 FILLER                PIC X(01) VALUE SPACE.
+               02 LOG-DEPTO-NOVO        PIC 9(04).
+
       *=========================================================================*
        WORKING-STORAGE SECTION.
 
@@ -62,11 +137,19 @@
 
 
            01 ARQST                        PIC X(02).
+           01 ARQST-DEP                    PIC X(02).
+           01 ARQST-HIS                    PIC X(02).
+           01 ARQST-BEM                    PIC X(02).
            01 OP                           PIC X(01) VALUE SPACES.
            01 SALVA                        PIC X(01) VALUE SPACES.
            01 WIGUAL                       PIC 9     VALUE ZEROS.
            01 ESPACO                       PIC X(60) VALUE SPACES.
            01 OP-CONTINUA                  PIC X(1)  VALUE SPACES.
+           01 LOCAL-EM-USO                 PIC X(1)  VALUE SPACES.
+           01 HIS-OK                       PIC X(1)  VALUE "N".
+           01 BEM-OK                       PIC X(1)  VALUE "N".
+           01 ARQST-LOG                    PIC X(02).
+           01 DESC-LOCAL-ANTERIOR          PIC X(30).
 
       *=========================================================================*
        SCREEN SECTION.
@@ -111,13 +194,49 @@
        Abre-arq.
 
            OPEN I-O ARQ-LOC.
-           IF ARQST NOT = "00"
-               DISPLAY "ERRO DE ABERTURA"
-               STOP " "
-               CLOSE ARQ-LOC
-               OPEN OUTPUT ARQ-LOC
-               CLOSE ARQ-LOC
-               OPEN I-O ARQ-LOC.
+           EVALUATE ARQST
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT ARQ-LOC
+                   CLOSE ARQ-LOC
+                   OPEN I-O ARQ-LOC
+               WHEN OTHER
+                   DISPLAY "ERRO DE ABERTURA - LOCAL.DAT: " ARQST
+                   STOP RUN
+           END-EVALUATE.
+
+           OPEN INPUT ARQ-DEP.
+           IF ARQST-DEP NOT = "00" AND ARQST-DEP NOT = "35"
+               DISPLAY "ERRO DE ABERTURA - DEPTO.DAT: " ARQST-DEP
+               STOP RUN.
+
+           OPEN INPUT ARQ-HIS.
+           EVALUATE ARQST-HIS
+               WHEN "00"
+                   MOVE "S" TO HIS-OK
+               WHEN "35"
+                   MOVE "N" TO HIS-OK
+               WHEN OTHER
+                   DISPLAY "ERRO DE ABERTURA - HISTOR.DAT: " ARQST-HIS
+                   STOP RUN
+           END-EVALUATE.
+
+           OPEN INPUT ARQ-BEM.
+           EVALUATE ARQST-BEM
+               WHEN "00"
+                   MOVE "S" TO BEM-OK
+               WHEN "35"
+                   MOVE "N" TO BEM-OK
+               WHEN OTHER
+                   DISPLAY "ERRO DE ABERTURA - BENS.DAT: " ARQST-BEM
+                   STOP RUN
+           END-EVALUATE.
+
+           OPEN EXTEND ARQ-LOG.
+           IF ARQST-LOG NOT = "00" AND ARQST-LOG NOT = "05"
+               DISPLAY "ERRO DE ABERTURA - LOCLOG.DAT: " ARQST-LOG
+               STOP RUN.
 
       *-------------------------------------------------------------------------*
        Menu.
@@ -156,7 +275,7 @@
       *-------------------------------------------------------------------------*
        finaliza.
 
-            CLOSE ARQ-LOC.
+            CLOSE ARQ-LOC ARQ-DEP ARQ-HIS ARQ-BEM ARQ-LOG.
             exit program.
       *-------------------------------------------------------------------------*
 
@@ -258,9 +377,14 @@
            IF CODIGO-DEPTO-E < 01 THEN
                 DISPLAY "DIGITE O NUMERO DO DEPTO." AT 2321
            ELSE
-                MOVE 1 TO WIGUAL.
-                MOVE CODIGO-DEPTO-E TO CODIGO-DEPTO.
-                DISPLAY ESPACO AT 2321.
+                MOVE CODIGO-DEPTO-E TO CODIGO-DEPTO-M
+                READ ARQ-DEP INVALID KEY
+                     DISPLAY "DEPTO NAO ENCONTRADO" AT 2321
+                NOT INVALID KEY
+                     MOVE 1 TO WIGUAL
+                     MOVE CODIGO-DEPTO-E TO CODIGO-DEPTO
+                     DISPLAY ESPACO AT 2321
+                END-READ.
       *-------------------------------------------------------------------------*
        Gravar.
 
@@ -269,8 +393,28 @@
            IF SALVA = "S" OR "s" THEN
                WRITE REG-LOCAL
                DISPLAY ARQST AT 2221
+               PERFORM GRAVA-LOG-INCLUSAO
                STOP " ".
 
+      *-------------------------------------------------------------------------*
+       Grava-log-inclusao.
+
+           MOVE "I" TO LOG-OPERACAO.
+           MOVE CODIGO-LOCAL TO LOG-CODIGO-LOCAL.
+           MOVE SPACES TO LOG-DESC-ANTERIOR.
+           MOVE DESC-LOCAL TO LOG-DESC-NOVA.
+           MOVE ZEROS TO LOG-AREA-ANTERIOR.
+           MOVE AREA-LOCAL TO LOG-AREA-NOVA.
+           MOVE ZEROS TO LOG-DEPTO-ANTERIOR.
+           MOVE CODIGO-DEPTO TO LOG-DEPTO-NOVO.
+           PERFORM ESCREVE-LOG.
+
+      *-------------------------------------------------------------------------*
+       Escreve-log.
+
+           COMPUTE LOG-DATA = ANO * 10000 + MES * 100 + DIA.
+           WRITE REG-LOG.
+
       *-------------------------------------------------------------------------*
        Continua.
 
@@ -327,22 +471,41 @@
            PERFORM LE-DADOS.
            IF WIGUAL <> 1
              MOVE CODIGO-LOCAL TO CODIGO-LOCAL-E
+             MOVE DESC-LOCAL TO DESC-LOCAL-ANTERIOR
              PERFORM RECEBE-DESCRICAO
              DISPLAY "SALVAR <S/N> [ ]" AT 2321
              ACCEPT SALVA AT 2335 WITH PROMPT AUTO
              IF SALVA = "S" OR "s" THEN
                  REWRITE REG-LOCAL
+                 PERFORM GRAVA-LOG-ALTERACAO
                  DISPLAY ESPACO AT 2321.
            PERFORM CONTINUA UNTIL OP-CONTINUA = "S" OR "N" OR "s" OR"n".
 
+      *-------------------------------------------------------------------------*
+       Grava-log-alteracao.
+
+           MOVE "A" TO LOG-OPERACAO.
+           MOVE CODIGO-LOCAL TO LOG-CODIGO-LOCAL.
+           MOVE DESC-LOCAL-ANTERIOR TO LOG-DESC-ANTERIOR.
+           MOVE DESC-LOCAL TO LOG-DESC-NOVA.
+           MOVE AREA-LOCAL TO LOG-AREA-ANTERIOR LOG-AREA-NOVA.
+           MOVE CODIGO-DEPTO TO LOG-DEPTO-ANTERIOR LOG-DEPTO-NOVO.
+           PERFORM ESCREVE-LOG.
+
       *-------------------------------------------------------------------------*
        Exclusao.
            PERFORM TELA-ENTRADA.
            DISPLAY "EXCLUSAO DE REGISTRO" AT 0629 WITH HIGHLIGHT.
            PERFORM LE-DADOS.
            IF ARQST = "00" THEN
-               DISPLAY "DESEJA EXCLUIR O REGISTRO <S/N> [ ]" AT 2321
-               ACCEPT SALVA AT 2354 WITH PROMPT AUTO
+               PERFORM VERIFICA-LOCAL-EM-USO
+               IF LOCAL-EM-USO = "S" THEN
+                   DISPLAY ESPACO AT 2321
+                   DISPLAY "LOCAL EM USO, EXCLUSAO NEGADA" AT 2321
+               ELSE
+                   DISPLAY "DESEJA EXCLUIR O REGISTRO <S/N> [ ]" AT 2321
+                   ACCEPT SALVA AT 2354 WITH PROMPT AUTO
+               END-IF
            ELSE
                PERFORM INICIALIZAR
                DISPLAY ESPACO AT 2321
@@ -350,10 +513,51 @@
            IF SALVA = "S" OR "s" THEN
                DISPLAY ESPACO AT 2321
                DISPLAY "REGISTRO APAGADO." AT 2321
-               DELETE ARQ-LOC.
+               DELETE ARQ-LOC
+               PERFORM GRAVA-LOG-EXCLUSAO.
            STOP " ".
            DISPLAY ESPACO AT 2321.
            PERFORM CONTINUA UNTIL OP-CONTINUA = "S" OR "N" OR "s"OR"n".
 
+      *-------------------------------------------------------------------------*
+       Grava-log-exclusao.
+
+           MOVE "E" TO LOG-OPERACAO.
+           MOVE CODIGO-LOCAL TO LOG-CODIGO-LOCAL.
+           MOVE DESC-LOCAL TO LOG-DESC-ANTERIOR.
+           MOVE SPACES TO LOG-DESC-NOVA.
+           MOVE AREA-LOCAL TO LOG-AREA-ANTERIOR.
+           MOVE ZEROS TO LOG-AREA-NOVA.
+           MOVE CODIGO-DEPTO TO LOG-DEPTO-ANTERIOR.
+           MOVE ZEROS TO LOG-DEPTO-NOVO.
+           PERFORM ESCREVE-LOG.
+
+      *-------------------------------------------------------------------------*
+       Verifica-local-em-uso.
+
+           MOVE "N" TO LOCAL-EM-USO.
+           IF HIS-OK = "S" THEN
+               MOVE CODIGO-LOCAL TO CODIGO-LOCAL-HIS
+               START ARQ-HIS KEY IS = CODIGO-LOCAL-HIS INVALID KEY
+                    CONTINUE
+               NOT INVALID KEY
+                    MOVE "S" TO LOCAL-EM-USO
+               END-START.
+           IF LOCAL-EM-USO NOT = "S" AND BEM-OK = "S" THEN
+               MOVE ZEROS TO RECKEY-BEM
+               START ARQ-BEM KEY IS NOT LESS THAN RECKEY-BEM INVALID KEY
+                    MOVE "10" TO ARQST-BEM
+               END-START
+               PERFORM UNTIL ARQST-BEM NOT = "00" OR LOCAL-EM-USO = "S"
+                    READ ARQ-BEM NEXT RECORD
+                        AT END
+                            MOVE "10" TO ARQST-BEM
+                        NOT AT END
+                            IF CODIGO-LOCAL-BEM = CODIGO-LOCAL THEN
+                                MOVE "S" TO LOCAL-EM-USO
+                            END-IF
+                    END-READ
+               END-PERFORM.
+
 
       *=========================================================================*
