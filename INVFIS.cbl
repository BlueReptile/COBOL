@@ -0,0 +1,313 @@
+       Program-Id. INVFIS.
+
+      *=========================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           Special-names.
+           Decimal-point is comma.
+
+      *=========================================================================*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ARQ-HIS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CHAVES-H
+              ALTERNATE RECORD KEY CODIGO-BEM-H WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-LOCAL-H WITH DUPLICATES
+              FILE STATUS ARQST-HIS.
+
+              SELECT ARQ-BEM ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-BEM
+              FILE STATUS ARQST-BEM.
+
+              SELECT ARQ-CNT ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-CNT.
+
+              SELECT ARQ-REL ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-REL.
+
+      *=========================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-HIS LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HISTOR.DAT".
+           01  REG-HIS-H.
+               02 CHAVES-H.
+                   03 CODIGO-BEM-H       PIC 9(06).
+                   03 NUM-MOVIMENTO-H    PIC 9(04).
+               02 CODIGO-LOCAL-H         PIC 9(04).
+               02 DT-MOVIMENTO-H         PIC 9(08).
+               02 STATUS-MOV-H           PIC 9(01).
+
+       FD  ARQ-BEM LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "BENS.DAT".
+           01  REG-BEM-M.
+               02 RECKEY-BEM.
+                   03 CODIGO-BEM-M       PIC 9(06).
+               02 DESC-BEM-M          PIC X(30).
+               02 DT-AQUISICAO-M       PIC 9(08).
+               02 VALOR-AQUISICAO-M    PIC 9(09)V99.
+               02 CODIGO-LOCAL-M       PIC 9(04).
+               02 CODIGO-DEPTO-M       PIC 9(04).
+               02 CODIGO-TIPO-M        PIC 9(04).
+
+       FD  ARQ-CNT LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CONTAGEM.TXT".
+           01  LINHA-CONTAGEM.
+               02 LC-BEM                PIC 9(06).
+               02 FILLER                PIC X(01) VALUE SPACES.
+               02 LC-LOCAL               PIC 9(04).
+               02 FILLER                PIC X(69) VALUE SPACES.
+
+       FD  ARQ-REL LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "INVFIS.TXT".
+           01  LINHA-RELATORIO.
+               02 LR-BEM                PIC 9(06).
+               02 FILLER                PIC X(03) VALUE SPACES.
+               02 LR-TEXTO              PIC X(30).
+               02 FILLER                PIC X(03) VALUE SPACES.
+               02 LR-LOCAL-CONTADO      PIC 9(04).
+               02 FILLER                PIC X(03) VALUE SPACES.
+               02 LR-LOCAL-SISTEMA      PIC 9(04).
+               02 FILLER                PIC X(27) VALUE SPACES.
+
+      *=========================================================================*
+       WORKING-STORAGE SECTION.
+
+           01 ARQST-HIS                    PIC X(02).
+           01 ARQST-BEM                    PIC X(02).
+           01 ARQST-CNT                    PIC X(02).
+           01 ARQST-REL                    PIC X(02).
+
+           01 WIGUAL                       PIC 9 VALUE ZEROS.
+           01 LINHA-AUX                    PIC X(80).
+           01 TOTAL-DIVERGENTES            PIC 9(06) VALUE ZEROS.
+           01 TOTAL-FALTANTES              PIC 9(06) VALUE ZEROS.
+           01 TOTAL-NAO-CADASTRADOS        PIC 9(06) VALUE ZEROS.
+           01 TOTAL-CONTADOS               PIC 9(06) VALUE ZEROS.
+
+           01 TAB-LOCALIZACAO.
+               02 TAB-LOC OCCURS 1000 TIMES INDEXED BY I-LOC.
+                   03 TL-CODIGO-BEM        PIC 9(06).
+                   03 TL-CODIGO-LOCAL      PIC 9(04).
+                   03 TL-DT-MOVIMENTO      PIC 9(08).
+           01 QTD-LOC                      PIC 9(04) VALUE ZEROS.
+
+           01 TAB-CONTADOS.
+               02 TAB-CNT OCCURS 1000 TIMES INDEXED BY I-CNT.
+                   03 TC-CODIGO-BEM        PIC 9(06).
+           01 QTD-CNT                      PIC 9(04) VALUE ZEROS.
+
+           01 ACHOU                        PIC X(01) VALUE "N".
+           01 POS-ACHADA                   PIC 9(04) VALUE ZEROS.
+
+      *=========================================================================*
+       PROCEDURE DIVISION.
+
+       Inicio.
+           PERFORM ABRE-ARQ.
+           PERFORM CARREGA-LOCALIZACAO.
+           PERFORM PROCESSA-CONTAGEM.
+           PERFORM VERIFICA-FALTANTES.
+           PERFORM RODAPE-RELATORIO.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+      *-------------------------------------------------------------------------*
+       Abre-arq.
+
+           OPEN INPUT ARQ-HIS.
+           IF ARQST-HIS NOT = "00" AND ARQST-HIS NOT = "35"
+               DISPLAY "ERRO DE ABERTURA - HISTOR.DAT: " ARQST-HIS
+               STOP RUN.
+
+           OPEN INPUT ARQ-BEM.
+           IF ARQST-BEM NOT = "00" AND ARQST-BEM NOT = "35"
+               DISPLAY "ERRO DE ABERTURA - BENS.DAT: " ARQST-BEM
+               STOP RUN.
+
+           OPEN INPUT ARQ-CNT.
+           IF ARQST-CNT NOT = "00"
+               DISPLAY "ERRO DE ABERTURA - CONTAGEM.TXT: " ARQST-CNT
+               STOP RUN.
+
+           OPEN OUTPUT ARQ-REL.
+           IF ARQST-REL NOT = "00"
+               DISPLAY "ERRO DE ABERTURA - INVFIS.TXT: " ARQST-REL
+               STOP RUN.
+
+           MOVE SPACES TO LINHA-AUX.
+           MOVE "RECONCILIACAO DE INVENTARIO FISICO" TO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+           MOVE "BEM    OCORRENCIA                   CONTADO SISTEMA"
+               TO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+
+      *-------------------------------------------------------------------------*
+       Carrega-localizacao.
+
+      *    HISTOR.DAT is walked once, sequentially, keeping for each
+      *    asset the movement with the highest DT-MOVIMENTO seen so
+      *    far; that is the asset's current location for this job.
+           MOVE ZEROS TO WIGUAL.
+           PERFORM UNTIL WIGUAL = 1
+               READ ARQ-HIS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WIGUAL
+                   NOT AT END
+                       PERFORM ATUALIZA-LOCALIZACAO
+               END-READ
+           END-PERFORM.
+
+      *-------------------------------------------------------------------------*
+       Atualiza-localizacao.
+
+           MOVE "N" TO ACHOU.
+           MOVE ZEROS TO POS-ACHADA.
+           PERFORM VARYING I-LOC FROM 1 BY 1 UNTIL I-LOC > QTD-LOC
+               IF TL-CODIGO-BEM(I-LOC) = CODIGO-BEM-H
+                   MOVE "S" TO ACHOU
+                   MOVE I-LOC TO POS-ACHADA
+               END-IF
+           END-PERFORM.
+           IF ACHOU = "S"
+               IF DT-MOVIMENTO-H > TL-DT-MOVIMENTO(POS-ACHADA)
+                   MOVE CODIGO-LOCAL-H TO TL-CODIGO-LOCAL(POS-ACHADA)
+                   MOVE DT-MOVIMENTO-H TO TL-DT-MOVIMENTO(POS-ACHADA)
+               END-IF
+           ELSE
+               IF QTD-LOC < 1000
+                   ADD 1 TO QTD-LOC
+                   MOVE CODIGO-BEM-H TO TL-CODIGO-BEM(QTD-LOC)
+                   MOVE CODIGO-LOCAL-H TO TL-CODIGO-LOCAL(QTD-LOC)
+                   MOVE DT-MOVIMENTO-H TO TL-DT-MOVIMENTO(QTD-LOC)
+               END-IF
+           END-IF.
+
+      *-------------------------------------------------------------------------*
+       Processa-contagem.
+
+           MOVE ZEROS TO WIGUAL.
+           PERFORM UNTIL WIGUAL = 1
+               READ ARQ-CNT
+                   AT END
+                       MOVE 1 TO WIGUAL
+                   NOT AT END
+                       ADD 1 TO TOTAL-CONTADOS
+                       PERFORM REGISTRA-CONTADO
+                       PERFORM VERIFICA-BEM-CONTADO
+               END-READ
+           END-PERFORM.
+
+      *-------------------------------------------------------------------------*
+       Registra-contado.
+
+           IF QTD-CNT < 1000
+               ADD 1 TO QTD-CNT
+               MOVE LC-BEM TO TC-CODIGO-BEM(QTD-CNT)
+           END-IF.
+
+      *-------------------------------------------------------------------------*
+       Verifica-bem-contado.
+
+           MOVE LC-BEM TO CODIGO-BEM-M.
+           READ ARQ-BEM INVALID KEY
+               ADD 1 TO TOTAL-NAO-CADASTRADOS
+               MOVE SPACES TO LINHA-RELATORIO
+               MOVE LC-BEM TO LR-BEM
+               MOVE "BEM NAO CADASTRADO EM BENS.DAT" TO LR-TEXTO
+               MOVE LC-LOCAL TO LR-LOCAL-CONTADO
+               MOVE ZEROS TO LR-LOCAL-SISTEMA
+               WRITE LINHA-RELATORIO
+               END-WRITE
+           NOT INVALID KEY
+               PERFORM VERIFICA-LOCALIZACAO
+           END-READ.
+
+      *-------------------------------------------------------------------------*
+       Verifica-localizacao.
+
+           MOVE "N" TO ACHOU.
+           MOVE ZEROS TO POS-ACHADA.
+           PERFORM VARYING I-LOC FROM 1 BY 1 UNTIL I-LOC > QTD-LOC
+               IF TL-CODIGO-BEM(I-LOC) = LC-BEM
+                   MOVE "S" TO ACHOU
+                   MOVE I-LOC TO POS-ACHADA
+               END-IF
+           END-PERFORM.
+           IF ACHOU NOT = "S"
+               ADD 1 TO TOTAL-NAO-CADASTRADOS
+               MOVE SPACES TO LINHA-RELATORIO
+               MOVE LC-BEM TO LR-BEM
+               MOVE "BEM SEM MOVIMENTO REGISTRADO" TO LR-TEXTO
+               MOVE LC-LOCAL TO LR-LOCAL-CONTADO
+               MOVE ZEROS TO LR-LOCAL-SISTEMA
+               WRITE LINHA-RELATORIO
+           ELSE
+               IF TL-CODIGO-LOCAL(POS-ACHADA) NOT = LC-LOCAL
+                   ADD 1 TO TOTAL-DIVERGENTES
+                   MOVE SPACES TO LINHA-RELATORIO
+                   MOVE LC-BEM TO LR-BEM
+                   MOVE "LOCALIZACAO DIVERGENTE" TO LR-TEXTO
+                   MOVE LC-LOCAL TO LR-LOCAL-CONTADO
+                   MOVE TL-CODIGO-LOCAL(POS-ACHADA) TO LR-LOCAL-SISTEMA
+                   WRITE LINHA-RELATORIO
+               END-IF
+           END-IF.
+
+      *-------------------------------------------------------------------------*
+       Verifica-faltantes.
+
+      *    Every asset with a known current location that was not
+      *    seen in the floor count is reported as missing.
+           PERFORM VARYING I-LOC FROM 1 BY 1 UNTIL I-LOC > QTD-LOC
+               MOVE "N" TO ACHOU
+               PERFORM VARYING I-CNT FROM 1 BY 1 UNTIL I-CNT > QTD-CNT
+                   IF TC-CODIGO-BEM(I-CNT) = TL-CODIGO-BEM(I-LOC)
+                       MOVE "S" TO ACHOU
+                   END-IF
+               END-PERFORM
+               IF ACHOU NOT = "S"
+                   ADD 1 TO TOTAL-FALTANTES
+                   MOVE SPACES TO LINHA-RELATORIO
+                   MOVE TL-CODIGO-BEM(I-LOC) TO LR-BEM
+                   MOVE "BEM NAO ENCONTRADO NA CONTAGEM" TO LR-TEXTO
+                   MOVE ZEROS TO LR-LOCAL-CONTADO
+                   MOVE TL-CODIGO-LOCAL(I-LOC) TO LR-LOCAL-SISTEMA
+                   WRITE LINHA-RELATORIO
+               END-IF
+           END-PERFORM.
+
+      *-------------------------------------------------------------------------*
+       Rodape-relatorio.
+
+           MOVE SPACES TO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+           STRING "BENS CONTADOS: " TOTAL-CONTADOS
+               DELIMITED BY SIZE INTO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+           MOVE SPACES TO LINHA-AUX.
+           STRING "DIVERGENCIAS DE LOCAL: " TOTAL-DIVERGENTES
+               DELIMITED BY SIZE INTO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+           MOVE SPACES TO LINHA-AUX.
+           STRING "BENS FALTANTES: " TOTAL-FALTANTES
+               DELIMITED BY SIZE INTO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+           MOVE SPACES TO LINHA-AUX.
+           STRING "BENS NAO CADASTRADOS/SEM MOVIMENTO: "
+               TOTAL-NAO-CADASTRADOS
+               DELIMITED BY SIZE INTO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+
+      *-------------------------------------------------------------------------*
+       Finaliza.
+
+           CLOSE ARQ-HIS ARQ-BEM ARQ-CNT ARQ-REL.
+
+       end program INVFIS.
