@@ -0,0 +1,207 @@
+       Program-Id. RELLOC.
+
+      *=========================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           Special-names.
+           Decimal-point is comma.
+
+      *=========================================================================*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ARQ-LOC ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY
+              ALTERNATE RECORD KEY DESC-LOCAL WITH DUPLICATES
+              FILE STATUS ARQST.
+
+              SELECT ARQ-DEP ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-DEP
+              FILE STATUS ARQST-DEP.
+
+              SELECT ARQ-REL ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-REL.
+
+      *=========================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-LOC LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "LOCAL.DAT".
+           01  REG-LOCAL.
+               02 RECKEY.
+                   03 CODIGO-LOCAL          PIC 9(04).
+               02 DESC-LOCAL            PIC X(30).
+               02 AREA-LOCAL            PIC 9(05).
+               02 CODIGO-DEPTO          PIC 9(04).
+
+       FD  ARQ-DEP LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DEPTO.DAT".
+           01  REG-DEPTO-M.
+               02 RECKEY-DEP.
+                   03 CODIGO-DEPTO-M       PIC 9(04).
+               02 DESC-DEPTO-M          PIC X(30).
+               02 RESPONSAVEL-DEPTO-M    PIC X(30).
+
+       FD  ARQ-REL LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RELLOC.TXT".
+           01  LINHA-RELATORIO.
+               02 LR-LOCAL              PIC 9(04).
+               02 FILLER                PIC X(03) VALUE SPACES.
+               02 LR-DESC-LOCAL         PIC X(30).
+               02 FILLER                PIC X(03) VALUE SPACES.
+               02 LR-AREA               PIC Z(04)9.
+               02 FILLER                PIC X(03) VALUE SPACES.
+               02 LR-DESC-DEPTO         PIC X(30).
+
+      *=========================================================================*
+       WORKING-STORAGE SECTION.
+
+           01 ARQST                        PIC X(02).
+           01 ARQST-DEP                    PIC X(02).
+           01 ARQST-REL                    PIC X(02).
+
+           01 TOTAL-REGISTROS               PIC 9(06) VALUE ZEROS.
+           01 LINHA-AUX                     PIC X(80).
+
+           01 TAB-SUBTOTAIS.
+               02 TAB-DEPTO OCCURS 200 TIMES INDEXED BY I-DEP.
+                   03 TD-CODIGO-DEPTO       PIC 9(04).
+                   03 TD-AREA-TOTAL         PIC 9(09).
+           01 QTD-DEPTOS                    PIC 9(04) VALUE ZEROS.
+           01 ACHOU-DEPTO                   PIC X(01) VALUE "N".
+
+      *=========================================================================*
+       PROCEDURE DIVISION.
+
+       Inicio.
+           PERFORM ABRE-ARQ.
+           PERFORM PROCESSA.
+           PERFORM IMPRIME-SUBTOTAIS.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+      *-------------------------------------------------------------------------*
+       Abre-arq.
+
+           OPEN INPUT ARQ-LOC.
+           IF ARQST NOT = "00"
+               DISPLAY "ERRO DE ABERTURA - LOCAL.DAT: " ARQST
+               STOP RUN.
+
+           OPEN INPUT ARQ-DEP.
+           IF ARQST-DEP NOT = "00"
+               DISPLAY "ERRO DE ABERTURA - DEPTO.DAT: " ARQST-DEP
+               STOP RUN.
+
+           OPEN OUTPUT ARQ-REL.
+           IF ARQST-REL NOT = "00"
+               DISPLAY "ERRO DE ABERTURA - RELLOC.TXT: " ARQST-REL
+               STOP RUN.
+
+      *-------------------------------------------------------------------------*
+       Processa.
+
+           MOVE ZEROS TO TOTAL-REGISTROS.
+           PERFORM CABECALHO-RELATORIO.
+
+           MOVE LOW-VALUES TO DESC-LOCAL.
+           START ARQ-LOC KEY IS NOT LESS THAN DESC-LOCAL
+               INVALID KEY
+                   MOVE "10" TO ARQST
+           END-START.
+
+           PERFORM UNTIL ARQST NOT = "00"
+               READ ARQ-LOC NEXT RECORD
+                   AT END
+                       MOVE "10" TO ARQST
+                   NOT AT END
+                       ADD 1 TO TOTAL-REGISTROS
+                       PERFORM IMPRIME-LOCAL
+                       PERFORM ACUMULA-SUBTOTAL
+               END-READ
+           END-PERFORM.
+
+           PERFORM RODAPE-RELATORIO.
+
+      *-------------------------------------------------------------------------*
+       Cabecalho-relatorio.
+
+           MOVE SPACES TO LINHA-AUX.
+           MOVE "RELATORIO DE LOCAIS POR DEPARTAMENTO" TO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+           MOVE "CODLOC DESCRICAO        AREA  DEPTO" TO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+
+      *-------------------------------------------------------------------------*
+       Imprime-local.
+
+           MOVE CODIGO-DEPTO TO CODIGO-DEPTO-M.
+           READ ARQ-DEP INVALID KEY
+                MOVE "DEPTO NAO CADASTRADO" TO DESC-DEPTO-M
+           END-READ.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE CODIGO-LOCAL TO LR-LOCAL.
+           MOVE DESC-LOCAL TO LR-DESC-LOCAL.
+           MOVE AREA-LOCAL TO LR-AREA.
+           MOVE DESC-DEPTO-M TO LR-DESC-DEPTO.
+           WRITE LINHA-RELATORIO.
+
+      *-------------------------------------------------------------------------*
+       Acumula-subtotal.
+
+      *    LOCAL.DAT is walked in DESC-LOCAL order (its alternate key), so
+      *    departments are not contiguous; subtotals are accumulated in a
+      *    table here and printed together at the end of the report.
+           MOVE "N" TO ACHOU-DEPTO.
+           PERFORM VARYING I-DEP FROM 1 BY 1 UNTIL I-DEP > QTD-DEPTOS
+               IF TD-CODIGO-DEPTO(I-DEP) = CODIGO-DEPTO
+                   ADD AREA-LOCAL TO TD-AREA-TOTAL(I-DEP)
+                   MOVE "S" TO ACHOU-DEPTO
+               END-IF
+           END-PERFORM.
+           IF ACHOU-DEPTO NOT = "S" AND QTD-DEPTOS < 200
+               ADD 1 TO QTD-DEPTOS
+               MOVE CODIGO-DEPTO TO TD-CODIGO-DEPTO(QTD-DEPTOS)
+               MOVE AREA-LOCAL TO TD-AREA-TOTAL(QTD-DEPTOS)
+           END-IF.
+
+      *-------------------------------------------------------------------------*
+       Rodape-relatorio.
+
+           MOVE SPACES TO LINHA-AUX.
+           STRING "TOTAL DE LOCAIS: " TOTAL-REGISTROS
+               DELIMITED BY SIZE INTO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+
+      *-------------------------------------------------------------------------*
+       Imprime-subtotais.
+
+           MOVE SPACES TO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+           MOVE "SUBTOTAL DE AREA POR DEPARTAMENTO" TO LINHA-AUX.
+           WRITE LINHA-RELATORIO FROM LINHA-AUX.
+
+           PERFORM VARYING I-DEP FROM 1 BY 1 UNTIL I-DEP > QTD-DEPTOS
+               MOVE TD-CODIGO-DEPTO(I-DEP) TO CODIGO-DEPTO-M
+               READ ARQ-DEP INVALID KEY
+                    MOVE "DEPTO NAO CADASTRADO" TO DESC-DEPTO-M
+               END-READ
+               MOVE SPACES TO LINHA-AUX
+               STRING DESC-DEPTO-M DELIMITED BY SIZE
+                    "  AREA TOTAL: " DELIMITED BY SIZE
+                    TD-AREA-TOTAL(I-DEP) DELIMITED BY SIZE
+                    INTO LINHA-AUX
+               WRITE LINHA-RELATORIO FROM LINHA-AUX
+           END-PERFORM.
+
+      *-------------------------------------------------------------------------*
+       Finaliza.
+
+           CLOSE ARQ-LOC ARQ-DEP ARQ-REL.
+
+       end program RELLOC.
