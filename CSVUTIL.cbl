@@ -0,0 +1,342 @@
+       Program-Id. CSVUTIL.
+
+      *=========================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           Special-names.
+           Decimal-point is comma.
+
+      *=========================================================================*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ARQ-LOC ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-LOC
+              FILE STATUS ARQST-LOC.
+
+              SELECT ARQ-HIS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CHAVES-HIS
+              ALTERNATE RECORD KEY CODIGO-BEM-HIS WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-LOCAL-HIS WITH DUPLICATES
+              FILE STATUS ARQST-HIS.
+
+              SELECT ARQ-LOC-CSV ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-LOC-CSV.
+
+              SELECT ARQ-HIS-CSV ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-HIS-CSV.
+
+      *=========================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-LOC LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "LOCAL.DAT".
+           01  REG-LOCAL.
+               02 RECKEY-LOC.
+                   03 CODIGO-LOCAL          PIC 9(04).
+               02 DESC-LOCAL            PIC X(30).
+               02 AREA-LOCAL            PIC 9(05).
+               02 CODIGO-DEPTO          PIC 9(04).
+
+       FD  ARQ-HIS LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HISTOR.DAT".
+           01  REG-HIS.
+               02 CHAVES-HIS.
+                   03 CODIGO-BEM-HIS     PIC 9(06).
+                   03 NUM-MOVIMENTO-HIS  PIC 9(04).
+               02 CODIGO-LOCAL-HIS       PIC 9(04).
+               02 DT-MOVIMENTO-HIS       PIC 9(08).
+               02 STATUS-MOV-HIS         PIC 9(01).
+
+       FD  ARQ-LOC-CSV LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "LOCAL.CSV".
+           01  LINHA-LOC-CSV             PIC X(100).
+
+       FD  ARQ-HIS-CSV LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HISTOR.CSV".
+           01  LINHA-HIS-CSV             PIC X(100).
+
+      *=========================================================================*
+       WORKING-STORAGE SECTION.
+
+           01 ARQST-LOC                    PIC X(02).
+           01 ARQST-HIS                    PIC X(02).
+           01 ARQST-LOC-CSV                PIC X(02).
+           01 ARQST-HIS-CSV                PIC X(02).
+
+           01 OP-CSV                       PIC 9(01) VALUE ZEROS.
+           01 WIGUAL                       PIC 9 VALUE ZEROS.
+           01 LINHA-AUX                    PIC X(100).
+           01 TOTAL-LIDOS                  PIC 9(06) VALUE ZEROS.
+           01 TOTAL-GRAVADOS               PIC 9(06) VALUE ZEROS.
+
+           01 CAMPO-BEM                    PIC X(06).
+           01 CAMPO-LOCAL                  PIC X(04).
+           01 CAMPO-DESC                   PIC X(30).
+           01 CAMPO-AREA                   PIC X(05).
+           01 CAMPO-DEPTO                  PIC X(04).
+           01 CAMPO-NUM-MOV                PIC X(04).
+           01 CAMPO-DATA                   PIC X(08).
+           01 CAMPO-STATUS                 PIC X(01).
+           01 MAIOR-NUM-MOV                PIC 9(04) VALUE ZEROS.
+
+      *=========================================================================*
+       PROCEDURE DIVISION.
+
+       Inicio.
+           PERFORM ABRE-ARQ.
+           PERFORM MENU-CSV UNTIL OP-CSV = 5.
+           PERFORM FINALIZA.
+           STOP RUN.
+
+      *-------------------------------------------------------------------------*
+       Abre-arq.
+
+           OPEN I-O ARQ-LOC.
+           EVALUATE ARQST-LOC
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT ARQ-LOC
+                   CLOSE ARQ-LOC
+                   OPEN I-O ARQ-LOC
+               WHEN OTHER
+                   DISPLAY "ERRO DE ABERTURA - LOCAL.DAT: " ARQST-LOC
+                   STOP RUN
+           END-EVALUATE.
+
+           OPEN I-O ARQ-HIS.
+           EVALUATE ARQST-HIS
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT ARQ-HIS
+                   CLOSE ARQ-HIS
+                   OPEN I-O ARQ-HIS
+               WHEN OTHER
+                   DISPLAY "ERRO DE ABERTURA - HISTOR.DAT: " ARQST-HIS
+                   STOP RUN
+           END-EVALUATE.
+
+      *-------------------------------------------------------------------------*
+       Menu-csv.
+
+           DISPLAY " ".
+           DISPLAY "1 - EXPORTAR LOCAL.DAT PARA LOCAL.CSV".
+           DISPLAY "2 - EXPORTAR HISTOR.DAT PARA HISTOR.CSV".
+           DISPLAY "3 - IMPORTAR LOCAL.CSV PARA LOCAL.DAT".
+           DISPLAY "4 - IMPORTAR HISTOR.CSV PARA HISTOR.DAT".
+           DISPLAY "5 - SAIR".
+           DISPLAY "ESCOLHA UMA OPCAO: ".
+           ACCEPT OP-CSV.
+           EVALUATE OP-CSV
+               WHEN 1
+                   PERFORM EXPORTA-LOCAL
+               WHEN 2
+                   PERFORM EXPORTA-HISTOR
+               WHEN 3
+                   PERFORM IMPORTA-LOCAL
+               WHEN 4
+                   PERFORM IMPORTA-HISTOR
+               WHEN 5
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+      *-------------------------------------------------------------------------*
+       Exporta-local.
+
+           MOVE ZEROS TO TOTAL-LIDOS.
+           OPEN OUTPUT ARQ-LOC-CSV.
+           IF ARQST-LOC-CSV NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL GERAR LOCAL.CSV."
+           ELSE
+               MOVE ZEROS TO CODIGO-LOCAL
+               START ARQ-LOC KEY IS NOT LESS THAN RECKEY-LOC
+                   INVALID KEY
+                       MOVE "10" TO ARQST-LOC
+               END-START
+               PERFORM UNTIL ARQST-LOC NOT = "00"
+                   READ ARQ-LOC NEXT RECORD
+                       AT END
+                           MOVE "10" TO ARQST-LOC
+                       NOT AT END
+                           ADD 1 TO TOTAL-LIDOS
+                           PERFORM GRAVA-LINHA-LOC-CSV
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-LOC-CSV
+               DISPLAY "REGISTROS EXPORTADOS: " TOTAL-LIDOS
+           END-IF.
+
+      *-------------------------------------------------------------------------*
+       Grava-linha-loc-csv.
+
+           MOVE SPACES TO LINHA-AUX.
+           STRING CODIGO-LOCAL DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                FUNCTION TRIM(DESC-LOCAL) DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                AREA-LOCAL DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                CODIGO-DEPTO DELIMITED BY SIZE
+                INTO LINHA-AUX.
+           WRITE LINHA-LOC-CSV FROM LINHA-AUX.
+
+      *-------------------------------------------------------------------------*
+       Exporta-histor.
+
+           MOVE ZEROS TO TOTAL-LIDOS.
+           OPEN OUTPUT ARQ-HIS-CSV.
+           IF ARQST-HIS-CSV NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL GERAR HISTOR.CSV."
+           ELSE
+               MOVE ZEROS TO CHAVES-HIS
+               START ARQ-HIS KEY IS NOT LESS THAN CHAVES-HIS
+                   INVALID KEY
+                       MOVE "10" TO ARQST-HIS
+               END-START
+               PERFORM UNTIL ARQST-HIS NOT = "00"
+                   READ ARQ-HIS NEXT RECORD
+                       AT END
+                           MOVE "10" TO ARQST-HIS
+                       NOT AT END
+                           ADD 1 TO TOTAL-LIDOS
+                           PERFORM GRAVA-LINHA-HIS-CSV
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-HIS-CSV
+               DISPLAY "REGISTROS EXPORTADOS: " TOTAL-LIDOS
+           END-IF.
+
+      *-------------------------------------------------------------------------*
+       Grava-linha-his-csv.
+
+           MOVE SPACES TO LINHA-AUX.
+           STRING CODIGO-BEM-HIS DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                CODIGO-LOCAL-HIS DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                DT-MOVIMENTO-HIS DELIMITED BY SIZE
+                ";" DELIMITED BY SIZE
+                STATUS-MOV-HIS DELIMITED BY SIZE
+                INTO LINHA-AUX.
+           WRITE LINHA-HIS-CSV FROM LINHA-AUX.
+
+      *-------------------------------------------------------------------------*
+       Importa-local.
+
+           MOVE ZEROS TO TOTAL-GRAVADOS.
+           OPEN INPUT ARQ-LOC-CSV.
+           IF ARQST-LOC-CSV NOT = "00"
+               DISPLAY "LOCAL.CSV NAO ENCONTRADO."
+           ELSE
+               MOVE ZEROS TO WIGUAL
+               PERFORM UNTIL WIGUAL = 1
+                   READ ARQ-LOC-CSV
+                       AT END
+                           MOVE 1 TO WIGUAL
+                       NOT AT END
+                           PERFORM LE-LINHA-LOC-CSV
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-LOC-CSV
+               DISPLAY "REGISTROS IMPORTADOS: " TOTAL-GRAVADOS
+           END-IF.
+
+      *-------------------------------------------------------------------------*
+       Le-linha-loc-csv.
+
+           UNSTRING LINHA-LOC-CSV DELIMITED BY ";"
+               INTO CAMPO-LOCAL CAMPO-DESC CAMPO-AREA CAMPO-DEPTO.
+           MOVE CAMPO-LOCAL TO CODIGO-LOCAL.
+           MOVE CAMPO-DESC TO DESC-LOCAL.
+           MOVE CAMPO-AREA TO AREA-LOCAL.
+           MOVE CAMPO-DEPTO TO CODIGO-DEPTO.
+           READ ARQ-LOC INVALID KEY
+               WRITE REG-LOCAL
+               ADD 1 TO TOTAL-GRAVADOS
+           NOT INVALID KEY
+               REWRITE REG-LOCAL
+               ADD 1 TO TOTAL-GRAVADOS
+           END-READ.
+
+      *-------------------------------------------------------------------------*
+       Importa-histor.
+
+           MOVE ZEROS TO TOTAL-GRAVADOS.
+           OPEN INPUT ARQ-HIS-CSV.
+           IF ARQST-HIS-CSV NOT = "00"
+               DISPLAY "HISTOR.CSV NAO ENCONTRADO."
+           ELSE
+               MOVE ZEROS TO WIGUAL
+               PERFORM UNTIL WIGUAL = 1
+                   READ ARQ-HIS-CSV
+                       AT END
+                           MOVE 1 TO WIGUAL
+                       NOT AT END
+                           PERFORM LE-LINHA-HIS-CSV
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-HIS-CSV
+               DISPLAY "REGISTROS IMPORTADOS: " TOTAL-GRAVADOS
+           END-IF.
+
+      *-------------------------------------------------------------------------*
+       Le-linha-his-csv.
+
+      *    HISTOR.DAT's primary key includes NUM-MOVIMENTO, which the
+      *    CSV extract does not carry; imported rows are appended as
+      *    new movements using the next free number for that asset,
+      *    the same way MOVIM's own Inclusao assigns it.
+           UNSTRING LINHA-HIS-CSV DELIMITED BY ";"
+               INTO CAMPO-BEM CAMPO-LOCAL CAMPO-DATA CAMPO-STATUS.
+           MOVE CAMPO-BEM TO CODIGO-BEM-HIS.
+           PERFORM PROXIMO-NUM-MOVIMENTO.
+           MOVE CAMPO-LOCAL TO CODIGO-LOCAL-HIS.
+           MOVE CAMPO-DATA TO DT-MOVIMENTO-HIS.
+           MOVE CAMPO-STATUS TO STATUS-MOV-HIS.
+           WRITE REG-HIS
+               INVALID KEY
+                   DISPLAY "ERRO AO IMPORTAR BEM: " CODIGO-BEM-HIS
+               NOT INVALID KEY
+                   ADD 1 TO TOTAL-GRAVADOS
+           END-WRITE.
+
+      *-------------------------------------------------------------------------*
+       Proximo-num-movimento.
+
+           MOVE ZEROS TO MAIOR-NUM-MOV NUM-MOVIMENTO-HIS.
+           START ARQ-HIS KEY IS NOT LESS THAN CHAVES-HIS
+               INVALID KEY
+                   MOVE "10" TO ARQST-HIS
+               NOT INVALID KEY
+                   MOVE "00" TO ARQST-HIS
+           END-START.
+           PERFORM UNTIL ARQST-HIS NOT = "00"
+               READ ARQ-HIS NEXT RECORD
+                   AT END
+                       MOVE "10" TO ARQST-HIS
+                   NOT AT END
+                       IF CODIGO-BEM-HIS = CAMPO-BEM
+                           MOVE NUM-MOVIMENTO-HIS TO MAIOR-NUM-MOV
+                       ELSE
+                           MOVE "10" TO ARQST-HIS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE CAMPO-BEM TO CODIGO-BEM-HIS.
+           COMPUTE NUM-MOVIMENTO-HIS = MAIOR-NUM-MOV + 1.
+
+      *-------------------------------------------------------------------------*
+       Finaliza.
+
+           CLOSE ARQ-LOC ARQ-HIS.
+
+       end program CSVUTIL.
