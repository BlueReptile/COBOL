@@ -0,0 +1,537 @@
+       Program-Id. BENS.
+
+      *=========================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           Special-names.
+           Decimal-point is comma.
+
+      *=========================================================================*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ARQ-BEM ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY
+              ALTERNATE RECORD KEY DESC-BEM WITH DUPLICATES
+              FILE STATUS ARQST.
+
+              SELECT ARQ-LOC ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-LOC
+              FILE STATUS ARQST-LOC.
+
+              SELECT ARQ-DEP ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-DEP
+              FILE STATUS ARQST-DEP.
+
+              SELECT ARQ-TIPO ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-TIPO
+              FILE STATUS ARQST-TIPO.
+
+              SELECT ARQ-HIS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CHAVES-HIS
+              ALTERNATE RECORD KEY CODIGO-BEM-HIS WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-LOCAL-HIS WITH DUPLICATES
+              FILE STATUS ARQST-HIS.
+
+      *=========================================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-BEM LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "BENS.DAT".
+           01  REG-BEM.
+               02 RECKEY.
+                   03 CODIGO-BEM           PIC 9(06).
+               02 DESC-BEM             PIC X(30).
+               02 DT-AQUISICAO          PIC 9(08).
+               02 VALOR-AQUISICAO       PIC 9(09)V99.
+               02 CODIGO-LOCAL          PIC 9(04).
+               02 CODIGO-DEPTO          PIC 9(04).
+               02 CODIGO-TIPO           PIC 9(04).
+
+       FD  ARQ-LOC LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "LOCAL.DAT".
+           01  REG-LOCAL.
+               02 RECKEY-LOC.
+                   03 CODIGO-LOCAL-M       PIC 9(04).
+               02 DESC-LOCAL-M          PIC X(30).
+               02 AREA-LOCAL-M           PIC 9(05).
+               02 CODIGO-DEPTO-M         PIC 9(04).
+
+       FD  ARQ-DEP LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DEPTO.DAT".
+           01  REG-DEPTO.
+               02 RECKEY-DEP.
+                   03 CODIGO-DEPTO-M2      PIC 9(04).
+               02 DESC-DEPTO-M          PIC X(30).
+               02 RESPONSAVEL-DEPTO-M    PIC X(30).
+
+       FD  ARQ-TIPO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "TIPO.DAT".
+           01  REG-TIPO.
+               02 RECKEY-TIPO.
+                   03 CODIGO-TIPO-M        PIC 9(04).
+               02 DESC-TIPO-M           PIC X(30).
+
+       FD  ARQ-HIS LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HISTOR.DAT  ".
+           01  REG-HIS-M.
+               02 CHAVES-HIS.
+                   03 CODIGO-BEM-HIS        PIC 9(06).
+                   03 NUM-MOVIMENTO-HIS     PIC 9(04).
+               02 CODIGO-LOCAL-HIS      PIC 9(04).
+               02 DT-MOVIMENTO-HIS      PIC 9(08).
+               02 STATUS-MOV-HIS        PIC 9(01).
+
+      *=========================================================================*
+       WORKING-STORAGE SECTION.
+
+           01 REG-BEM-E.
+               02 RECKEY-E.
+                   03 CODIGO-BEM-E      PIC 9(06).
+               02 DESC-BEM-E             PIC X(30).
+               02 DT-AQUISICAO-E         PIC 9(08).
+               02 VALOR-AQUISICAO-E      PIC 9(09)V99.
+               02 CODIGO-LOCAL-E         PIC 9(04).
+               02 CODIGO-DEPTO-E         PIC 9(04).
+               02 CODIGO-TIPO-E          PIC 9(04).
+
+           01 DATA-SIS.
+               02 ANO                      PIC 9(04).
+               02 MES                      PIC 9(02).
+               02 DIA                      PIC 9(02).
+
+           01 DESMES.
+               02 FILLER                   PIC X(10) VALUE "JANEIRO".
+               02 FILLER                   PIC X(10) VALUE "FEVEREIRO".
+               02 FILLER                   PIC X(10) VALUE "MARÇO".
+               02 FILLER                   PIC X(10) VALUE "ABRIL".
+               02 FILLER                   PIC X(10) VALUE "MAIO".
+               02 FILLER                   PIC X(10) VALUE "JUNHO".
+               02 FILLER                   PIC X(10) VALUE "JULHO".
+               02 FILLER                   PIC X(10) VALUE "AGOSTO".
+               02 FILLER                   PIC X(10) VALUE "SETEMBRO".
+               02 FILLER                   PIC X(10) VALUE "OUTUBRO".
+               02 FILLER                   PIC X(10) VALUE "NOVEMBRO".
+               02 FILLER                   PIC X(10) VALUE "DEZEMBRO".
+
+           01 TABELA-MESES REDEFINES DESMES.
+               02 MES-T                    PIC X(10) OCCURS 12 TIMES.
+
+
+           01 ARQST                        PIC X(02).
+           01 ARQST-LOC                    PIC X(02).
+           01 ARQST-DEP                    PIC X(02).
+           01 ARQST-TIPO                   PIC X(02).
+           01 ARQST-HIS                    PIC X(02).
+           01 OP                           PIC X(01) VALUE SPACES.
+           01 SALVA                        PIC X(01) VALUE SPACES.
+           01 WIGUAL                       PIC 9     VALUE ZEROS.
+           01 ESPACO                       PIC X(60) VALUE SPACES.
+           01 OP-CONTINUA                  PIC X(1)  VALUE SPACES.
+           01 HIS-OK                       PIC X(1)  VALUE "N".
+           01 BEM-EM-USO                   PIC X(1)  VALUE SPACES.
+
+      *=========================================================================*
+       SCREEN SECTION.
+
+           01 TELA-MENU.
+               02 BLANK SCREEN.
+               02 LINE 02 COL 05 VALUE "SANTOS,    DE            DE.".
+               02 LINE 02 COL 55 VALUE "SEMI-PARCAS CORP.".
+               02 LINE 04 COL 29 VALUE "CONTROLE DE PATRIMNIO".
+               02 LINE 10 COL 29 VALUE "MENU PRINCIPAL".
+               02 LINE 12 COL 29 VALUE "[1] INCLUSAO DE BEM".
+               02 LINE 13 COL 29 VALUE "[2] ALTERACAO DE BEM".
+               02 LINE 14 COL 29 VALUE "[3] EXCLUSAO DE BEM".
+               02 LINE 15 COL 29 VALUE "[4] CONSULTA POR CODIGO".
+               02 LINE 16 COL 29 VALUE "[5] CONSULTA POR DESCRICAO".
+               02 LINE 17 COL 29 VALUE "[6] SAIR".
+               02 LINE 20 COL 29 VALUE "ESCOLHA UMA OPCAO [ ]".
+               02 LINE 23 COL 11 VALUE "MENSAGEM:".
+
+
+          01 TELA.
+               02 BLANK SCREEN.
+               02 LINE 02 COL 05 VALUE "SANTOS,    DE            DE  .".
+               02 LINE 02 COL 55 VALUE "BATATAS CORP.".
+               02 LINE 04 COL 29 VALUE "CONTROLE DE PATRIMONIO".
+               02 LINE 09 COL 29 VALUE "CODIGO DO BEM:".
+               02 LINE 11 COL 29 VALUE "DESCRICAO:".
+               02 LINE 13 COL 29 VALUE "DT AQUISICAO:".
+               02 LINE 13 COL 55 VALUE "VALOR:".
+               02 LINE 15 COL 29 VALUE "CODLOCAL:".
+               02 LINE 17 COL 29 VALUE "CODDEPTO:".
+               02 LINE 17 COL 55 VALUE "CODTIPO:".
+
+      *=========================================================================*
+       PROCEDURE DIVISION.
+
+       Inicio.
+
+           PERFORM ABRE-ARQ.
+           PERFORM MENU UNTIL OP = "6".
+           PERFORM finaliza.
+
+      *-------------------------------------------------------------------------*
+       Abre-arq.
+
+           OPEN I-O ARQ-BEM.
+           EVALUATE ARQST
+               WHEN "00"
+                   CONTINUE
+               WHEN "35"
+                   OPEN OUTPUT ARQ-BEM
+                   CLOSE ARQ-BEM
+                   OPEN I-O ARQ-BEM
+               WHEN OTHER
+                   DISPLAY "ERRO DE ABERTURA - ARQST: " ARQST
+                   STOP RUN
+           END-EVALUATE.
+
+           OPEN INPUT ARQ-LOC.
+           IF ARQST-LOC NOT = "00" AND ARQST-LOC NOT = "35"
+               DISPLAY "ERRO DE ABERTURA - LOCAL.DAT: " ARQST-LOC
+               STOP RUN.
+
+           OPEN INPUT ARQ-DEP.
+           IF ARQST-DEP NOT = "00" AND ARQST-DEP NOT = "35"
+               DISPLAY "ERRO DE ABERTURA - DEPTO.DAT: " ARQST-DEP
+               STOP RUN.
+
+           OPEN INPUT ARQ-TIPO.
+           IF ARQST-TIPO NOT = "00" AND ARQST-TIPO NOT = "35"
+               DISPLAY "ERRO DE ABERTURA - TIPO.DAT: " ARQST-TIPO
+               STOP RUN.
+
+           OPEN INPUT ARQ-HIS.
+           EVALUATE ARQST-HIS
+               WHEN "00"
+                   MOVE "S" TO HIS-OK
+               WHEN "35"
+                   MOVE "N" TO HIS-OK
+               WHEN OTHER
+                   DISPLAY "ERRO DE ABERTURA - HISTOR.DAT: " ARQST-HIS
+                   STOP RUN
+           END-EVALUATE.
+
+      *-------------------------------------------------------------------------*
+       Menu.
+
+           DISPLAY erase at 0101.
+           DISPLAY TELA-MENU.
+           PERFORM MOSTRA-DATA.
+           ACCEPT OP AT 2048.
+           PERFORM TRATAR-OPCAO.
+
+      *-------------------------------------------------------------------------*
+       Mostra-data.
+
+           MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+           DISPLAY DIA AT 0213.
+           DISPLAY MES-T(MES) AT 0219.
+           DISPLAY ANO AT 0233.
+
+      *-------------------------------------------------------------------------*
+       Tratar-opcao.
+
+           MOVE SPACES TO OP-CONTINUA
+           EVALUATE OP
+           WHEN "1"
+               PERFORM INCLUSAO        UNTIL OP-CONTINUA = "N" OR "n"
+           WHEN "2"
+               PERFORM ALTERACAO       UNTIL OP-CONTINUA = "N" OR "n"
+           WHEN "3"
+               PERFORM EXCLUSAO        UNTIL OP-CONTINUA = "N" OR "n"
+           WHEN "4"
+               PERFORM CONSULTA-COD    UNTIL OP-CONTINUA = "N" OR "n"
+           WHEN "5"
+               PERFORM CONSULTA-DES    UNTIL OP-CONTINUA = "N" OR "n"
+           END-EVALUATE.
+
+      *-------------------------------------------------------------------------*
+       finaliza.
+
+            CLOSE ARQ-BEM ARQ-LOC ARQ-DEP ARQ-TIPO ARQ-HIS.
+            exit program.
+      *-------------------------------------------------------------------------*
+
+       Tela-entrada.
+
+           DISPLAY erase at 0101.
+           DISPLAY TELA.
+           PERFORM MOSTRA-DATA.
+
+      *-------------------------------------------------------------------------*
+       Inicializar.
+
+           MOVE SPACES TO OP
+                          OP-CONTINUA
+                          SALVA
+                          DESC-BEM-E.
+           MOVE ZEROS TO  CODIGO-BEM-E
+                          DT-AQUISICAO-E
+                          VALOR-AQUISICAO-E
+                          CODIGO-LOCAL-E
+                          CODIGO-DEPTO-E
+                          CODIGO-TIPO-E.
+           DISPLAY ESPACO AT 2321.
+
+
+
+      *-------------------------------------------------------------------------*
+       Inclusao.
+
+           PERFORM TELA-ENTRADA.
+           DISPLAY "CADASTRO DE BENS" AT 0629 WITH HIGHLIGHT.
+           MOVE ZEROS TO WIGUAL.
+           PERFORM INICIALIZAR.
+           PERFORM RECEBE-DADOS.
+           PERFORM GRAVAR.
+           PERFORM CONTINUA UNTIL OP-CONTINUA = "S" OR "N" OR "s"OR"n ".
+
+      *-------------------------------------------------------------------------*
+       Consulta-cod.
+           PERFORM TELA-ENTRADA.
+           DISPLAY "CONSULTA DE CODIGOS" AT 0629 WITH HIGHLIGHT.
+           PERFORM LE-DADOS.
+           PERFORM CONTINUA UNTIL OP-CONTINUA = "S" OR "N" OR "s" OR"n".
+
+      *-------------------------------------------------------------------------*
+       Consulta-des.
+
+           PERFORM TELA-ENTRADA.
+           DISPLAY "CONSULTA DE REGISTRO" AT 0629 WITH HIGHLIGHT.
+           PERFORM LE-DADOS-DES.
+           PERFORM CONTINUA UNTIL OP-CONTINUA = "S" OR "N" OR "s" OR"n".
+
+
+      *-------------------------------------------------------------------------*
+       Recebe-dados.
+
+           MOVE 0 TO WIGUAL.
+           PERFORM Recebe-codigo UNTIL WIGUAL = 1
+           PERFORM Recebe-descricao  UNTIL WIGUAL = 0
+           PERFORM Recebe-aquisicao  UNTIL WIGUAL = 1
+           MOVE 0 TO WIGUAL
+           PERFORM Recebe-local  UNTIL WIGUAL = 1
+           MOVE 0 TO WIGUAL
+           PERFORM Recebe-depto  UNTIL WIGUAL = 1
+           MOVE 0 TO WIGUAL
+           PERFORM Recebe-tipo  UNTIL WIGUAL = 1.
+
+      *-------------------------------------------------------------------------*
+       Recebe-codigo.
+           MOVE 0 TO WIGUAL.
+           ACCEPT CODIGO-BEM-E AT 0944.
+           IF CODIGO-BEM-E = 0 THEN
+                DISPLAY "Codigo não pode ser nulo" AT 2321
+           ELSE
+                MOVE 1 TO WIGUAL
+                MOVE CODIGO-BEM-E TO CODIGO-BEM
+                READ ARQ-BEM NOT INVALID KEY PERFORM JA-CADASTRADO
+                END-READ.
+                DISPLAY CODIGO-BEM AT 0944.
+
+      *-------------------------------------------------------------------------*
+       Recebe-descricao.
+
+           ACCEPT DESC-BEM-E AT 1140.
+           IF DESC-BEM-E = SPACES THEN
+                DISPLAY "DIGITE UMA DESCRIÇÃO MAIOR." AT 2321
+           ELSE
+                MOVE 0 TO WIGUAL
+                MOVE DESC-BEM-E TO DESC-BEM
+                DISPLAY ESPACO AT 2321.
+
+      *-------------------------------------------------------------------------*
+       Recebe-aquisicao.
+           MOVE 0 TO WIGUAL.
+           ACCEPT DT-AQUISICAO-E AT 1343.
+           ACCEPT VALOR-AQUISICAO-E AT 1362.
+           IF DT-AQUISICAO-E = ZEROS THEN
+                DISPLAY "DIGITE A DATA DE AQUISICAO." AT 2321
+           ELSE
+                MOVE 1 TO WIGUAL.
+                MOVE DT-AQUISICAO-E TO DT-AQUISICAO.
+                MOVE VALOR-AQUISICAO-E TO VALOR-AQUISICAO.
+                DISPLAY ESPACO AT 2321.
+      *-------------------------------------------------------------------------*
+       Recebe-local.
+           MOVE 0 TO WIGUAL.
+           ACCEPT CODIGO-LOCAL-E AT 1540.
+           IF CODIGO-LOCAL-E < 01 THEN
+                DISPLAY "DIGITE O NUMERO DO LOCAL." AT 2321
+           ELSE
+                MOVE CODIGO-LOCAL-E TO CODIGO-LOCAL-M
+                READ ARQ-LOC INVALID KEY
+                    DISPLAY "LOCAL NAO ENCONTRADO" AT 2321
+                NOT INVALID KEY
+                    MOVE 1 TO WIGUAL
+                    MOVE CODIGO-LOCAL-E TO CODIGO-LOCAL
+                    DISPLAY ESPACO AT 2321
+                END-READ.
+      *-------------------------------------------------------------------------*
+       Recebe-depto.
+           MOVE 0 TO WIGUAL.
+           ACCEPT CODIGO-DEPTO-E AT 1740.
+           IF CODIGO-DEPTO-E < 01 THEN
+                DISPLAY "DIGITE O NUMERO DO DEPTO." AT 2321
+           ELSE
+                MOVE CODIGO-DEPTO-E TO CODIGO-DEPTO-M2
+                READ ARQ-DEP INVALID KEY
+                    DISPLAY "DEPTO NAO ENCONTRADO" AT 2321
+                NOT INVALID KEY
+                    MOVE 1 TO WIGUAL
+                    MOVE CODIGO-DEPTO-E TO CODIGO-DEPTO
+                    DISPLAY ESPACO AT 2321
+                END-READ.
+      *-------------------------------------------------------------------------*
+       Recebe-tipo.
+           MOVE 0 TO WIGUAL.
+           ACCEPT CODIGO-TIPO-E AT 1766.
+           IF CODIGO-TIPO-E < 01 THEN
+                DISPLAY "DIGITE O NUMERO DO TIPO." AT 2321
+           ELSE
+                MOVE CODIGO-TIPO-E TO CODIGO-TIPO-M
+                READ ARQ-TIPO INVALID KEY
+                    DISPLAY "TIPO NAO ENCONTRADO" AT 2321
+                NOT INVALID KEY
+                    MOVE 1 TO WIGUAL
+                    MOVE CODIGO-TIPO-E TO CODIGO-TIPO
+                    DISPLAY ESPACO AT 2321
+                END-READ.
+      *-------------------------------------------------------------------------*
+       Gravar.
+
+           DISPLAY "SALVAR <S/N> [ ]" AT 2321.
+           ACCEPT SALVA AT 2335 WITH PROMPT AUTO.
+           IF SALVA = "S" OR "s" THEN
+               WRITE REG-BEM
+               DISPLAY ARQST AT 2221
+               STOP " ".
+
+      *-------------------------------------------------------------------------*
+       Continua.
+
+           DISPLAY ESPACO AT 2321.
+           DISPLAY "CONTINUA (S/N) [ ]" AT 2321.
+           ACCEPT OP-CONTINUA AT 2337 WITH PROMPT AUTO.
+           IF OP-CONTINUA = "S" OR "N" OR "s" OR "n"
+                     DISPLAY ESPACO AT 2321
+                     DISPLAY ESPACO AT 2421
+              ELSE
+                     DISPLAY ESPACO AT 2321
+                     DISPLAY "DIGITE S OU N" AT 2321.
+
+      *-------------------------------------------------------------------------*
+       Ja-cadastrado.
+
+           DISPLAY ESPACO AT 2321.
+           DISPLAY "BEM JA CADASTRADO" AT 2321.
+           SET WIGUAL TO 1.
+
+      *-------------------------------------------------------------------------*
+       Le-dados.
+
+           PERFORM INICIALIZAR.
+           MOVE ZEROS TO WIGUAL.
+           PERFORM Recebe-codigo UNTIL WIGUAL = 1.
+           IF ARQST = "00" THEN
+              DISPLAY ESPACO AT 2321
+              DISPLAY DESC-BEM AT 1143
+              DISPLAY DT-AQUISICAO AT 1343
+              DISPLAY VALOR-AQUISICAO AT 1362
+              DISPLAY CODIGO-LOCAL AT 1540
+              DISPLAY CODIGO-DEPTO AT 1740
+              DISPLAY CODIGO-TIPO AT 1766
+           ELSE
+              DISPLAY "NAO ENCONTRADO" AT 2321.
+
+      *-------------------------------------------------------------------------*
+       Le-dados-des.
+
+           PERFORM INICIALIZAR.
+           ACCEPT DESC-BEM-E AT 1140.
+           MOVE DESC-BEM-E TO DESC-BEM.
+           READ ARQ-BEM KEY IS DESC-BEM INVALID KEY
+                DISPLAY "DESCRICAO NAO ENCONTRADA" AT 2321
+                MOVE SPACES TO DESC-BEM.
+                STOP " ".
+           IF ARQST = "00" THEN
+              DISPLAY ESPACO AT 2321
+              DISPLAY CODIGO-BEM AT 0944
+              DISPLAY CODIGO-LOCAL AT 1540
+              DISPLAY CODIGO-DEPTO AT 1740
+              DISPLAY CODIGO-TIPO AT 1766.
+
+      *-------------------------------------------------------------------------*
+       Alteracao.
+
+           PERFORM TELA-ENTRADA.
+           DISPLAY "ALTERACAO DE REGISTRO" AT 0629 WITH HIGHLIGHT.
+           PERFORM LE-DADOS.
+           IF ARQST = "00"
+             MOVE CODIGO-BEM TO CODIGO-BEM-E
+             PERFORM RECEBE-DESCRICAO
+             MOVE 0 TO WIGUAL
+             PERFORM RECEBE-LOCAL UNTIL WIGUAL = 1
+             MOVE 0 TO WIGUAL
+             PERFORM RECEBE-DEPTO UNTIL WIGUAL = 1
+             MOVE 0 TO WIGUAL
+             PERFORM RECEBE-TIPO UNTIL WIGUAL = 1
+             DISPLAY "SALVAR <S/N> [ ]" AT 2321
+             ACCEPT SALVA AT 2335 WITH PROMPT AUTO
+             IF SALVA = "S" OR "s" THEN
+                 REWRITE REG-BEM
+                 DISPLAY ESPACO AT 2321.
+           PERFORM CONTINUA UNTIL OP-CONTINUA = "S" OR "N" OR "s" OR"n".
+
+      *-------------------------------------------------------------------------*
+       Exclusao.
+           PERFORM TELA-ENTRADA.
+           DISPLAY "EXCLUSAO DE REGISTRO" AT 0629 WITH HIGHLIGHT.
+           PERFORM LE-DADOS.
+           IF ARQST = "00" THEN
+               PERFORM VERIFICA-BEM-EM-USO
+               IF BEM-EM-USO = "S" THEN
+                   DISPLAY ESPACO AT 2321
+                   DISPLAY "BEM EM USO, EXCLUSAO NEGADA" AT 2321
+               ELSE
+                   DISPLAY "DESEJA EXCLUIR O REGISTRO <S/N> [ ]" AT 2321
+                   ACCEPT SALVA AT 2354 WITH PROMPT AUTO
+               END-IF
+           ELSE
+               PERFORM INICIALIZAR
+               DISPLAY ESPACO AT 2321
+               DISPLAY "REGISTRO NAO ENCONTRADO." AT 2321.
+           IF SALVA = "S" OR "s" THEN
+               DISPLAY ESPACO AT 2321
+               DISPLAY "REGISTRO APAGADO." AT 2321
+               DELETE ARQ-BEM.
+           STOP " ".
+           DISPLAY ESPACO AT 2321.
+           PERFORM CONTINUA UNTIL OP-CONTINUA = "S" OR "N" OR "s"OR"n".
+
+      *-------------------------------------------------------------------------*
+       Verifica-bem-em-uso.
+
+           MOVE "N" TO BEM-EM-USO.
+           IF HIS-OK = "S" THEN
+               MOVE CODIGO-BEM TO CODIGO-BEM-HIS
+               START ARQ-HIS KEY IS = CODIGO-BEM-HIS INVALID KEY
+                    CONTINUE
+               NOT INVALID KEY
+                    MOVE "S" TO BEM-EM-USO
+               END-START.
+
+
+      *=========================================================================*
