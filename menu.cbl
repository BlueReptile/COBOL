@@ -59,7 +59,10 @@
           02 line 8 col 3 VALUE "1 - DEPTO".
           02 line 8 col 40 VALUE "2 - LOCAL".
           02 line 9 col 40 VALUE "3 - TIPO".
-          02 line 10 col 3 VALUE "4 - RETORNO".
+          02 line 10 col 3 VALUE "4 - RELATORIO DE LOCAIS".
+          02 line 10 col 40 VALUE "5 - INVENTARIO FISICO".
+          02 line 11 col 3 VALUE "6 - UTILITARIO CSV".
+          02 line 11 col 40 VALUE "7 - RETORNO".
           02 Line 18 col 5 value "Digite Sua Escolha".
 
 
@@ -122,7 +125,7 @@
            display tela-movimento at 0101.
            Perform mostra-data.
            accept op at 1845.
-           perform trata-cadastro.
+           perform trata-movimento.
 
        sai.
          stop run.
@@ -158,6 +161,12 @@
            when "3"
                call "CADTIPO"
            when "4"
+               call "RELLOC"
+           when "5"
+               call "INVFIS"
+           when "6"
+               call "CSVUTIL"
+           when "7"
                perform retorno.
 
        trata-movimento.
